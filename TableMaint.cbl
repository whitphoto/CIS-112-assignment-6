@@ -0,0 +1,190 @@
+       identification division.
+       program-id. TableMaint.
+
+       environment division.
+       configuration section.
+       Input-output Section.
+       file-control.
+           select oldtablefile assign to "tablefile.txt"
+                  organization is line sequential.
+           select maintfile assign to "tablemaint.txt"
+                  organization is line sequential.
+           select newtablefile assign to "tablefile.new.txt"
+                  organization is line sequential.
+
+       data division.
+       File Section.
+
+       FD oldtablefile.
+       01 old-reg-rec.
+           05 old-class      pic xx.
+           05 old-rate       pic 9v99.
+           05 old-eff-date   pic 9(8).
+
+       FD maintfile.
+       01 maint-rec.
+           05 maint-action    pic x.
+               88 maint-add    value "A".
+               88 maint-change value "C".
+               88 maint-delete value "D".
+           05 maint-class      pic xx.
+           05 maint-rate       pic 9v99.
+           05 maint-eff-date   pic 9(8).
+
+       FD newtablefile.
+       01 new-reg-rec.
+           05 new-class      pic xx.
+           05 new-rate       pic 9v99.
+           05 new-eff-date   pic 9(8).
+
+       working-storage section.
+
+       01 more-old-recs      pic xxx value "yes".
+       01 more-maint-recs    pic xxx value "yes".
+
+       01 ws-max-entries     pic 9(3) value 200.
+       01 ws-entry-count     pic 9(3) value 0.
+       01 ws-found-idx       pic 9(3) value 0.
+
+       01 ws-added-count     pic 9(3) value 0.
+       01 ws-changed-count   pic 9(3) value 0.
+       01 ws-deleted-count   pic 9(3) value 0.
+       01 ws-not-found-count pic 9(3) value 0.
+
+       01 ws-rate-table.
+           05 ws-entry occurs 1 to 200 times depending on ws-entry-count
+              indexed by e-idx.
+               10 ws-e-class   pic xx.
+               10 ws-e-rate    pic 9v99.
+               10 ws-e-effdate pic 9(8).
+               10 ws-e-deleted pic x value "n".
+
+       procedure division.
+
+       100-main.
+           open input oldtablefile.
+           perform 200-load-old-table.
+           close oldtablefile.
+
+           open input maintfile.
+           perform 300-apply-maintenance.
+           close maintfile.
+
+           open output newtablefile.
+           perform 400-write-new-table.
+           close newtablefile.
+
+           display "TABLE MAINTENANCE COMPLETE"
+           display "ADDED: "     ws-added-count
+           display "CHANGED: "   ws-changed-count
+           display "DELETED: "   ws-deleted-count
+           display "NOT FOUND: " ws-not-found-count
+           display "REVIEW tablefile.new.txt AND PROMOTE IT TO"
+           display "tablefile.txt WHEN READY."
+           stop run.
+
+       200-load-old-table.
+           move 0 to ws-entry-count.
+           perform until more-old-recs = "no"
+           read oldtablefile
+           at end move "no" to more-old-recs
+           not at end
+               if ws-entry-count >= ws-max-entries
+                   display "WARNING: rate table is full; existing"
+                   display "entry for class " old-class " was skipped."
+               else
+                   add 1 to ws-entry-count
+                   set e-idx to ws-entry-count
+                   move old-class     to ws-e-class (e-idx)
+                   move old-rate      to ws-e-rate (e-idx)
+                   move old-eff-date  to ws-e-effdate (e-idx)
+                   move "n"           to ws-e-deleted (e-idx)
+               end-if
+           end-read
+           end-perform.
+
+       300-apply-maintenance.
+           perform until more-maint-recs = "no"
+           read maintfile
+           at end move "no" to more-maint-recs
+           not at end perform 310-apply-one-transaction
+           end-read
+           end-perform.
+
+       310-apply-one-transaction.
+           move 0 to ws-found-idx.
+           perform varying e-idx from 1 by 1
+                   until e-idx > ws-entry-count
+               if ws-e-class (e-idx) = maint-class
+                  and ws-e-effdate (e-idx) = maint-eff-date
+                   set ws-found-idx to e-idx
+               end-if
+           end-perform.
+
+           evaluate true
+               when maint-add
+                   perform 320-add-entry
+               when maint-change
+                   perform 330-change-entry
+               when maint-delete
+                   perform 340-delete-entry
+               when other
+                   display "WARNING: unknown maintenance action '"
+                       maint-action "' for class " maint-class "."
+           end-evaluate.
+
+       320-add-entry.
+           if ws-found-idx not = 0
+               display "WARNING: add rejected, class " maint-class
+                   " already has an entry effective " maint-eff-date "."
+           else
+               if ws-entry-count >= ws-max-entries
+                   display "WARNING: rate table is full; cannot add"
+                   display "class " maint-class "."
+               else
+                   add 1 to ws-entry-count
+                   set e-idx to ws-entry-count
+                   move maint-class     to ws-e-class (e-idx)
+                   move maint-rate      to ws-e-rate (e-idx)
+                   move maint-eff-date  to ws-e-effdate (e-idx)
+                   move "n"             to ws-e-deleted (e-idx)
+                   add 1 to ws-added-count
+               end-if
+           end-if.
+
+       330-change-entry.
+           if ws-found-idx = 0
+               display "WARNING: change rejected, no entry found for"
+               display "class " maint-class " effective "
+                   maint-eff-date "."
+               add 1 to ws-not-found-count
+           else
+               set e-idx to ws-found-idx
+               move maint-rate to ws-e-rate (e-idx)
+               add 1 to ws-changed-count
+           end-if.
+
+       340-delete-entry.
+           if ws-found-idx = 0
+               display "WARNING: delete rejected, no entry found for"
+               display "class " maint-class " effective "
+                   maint-eff-date "."
+               add 1 to ws-not-found-count
+           else
+               set e-idx to ws-found-idx
+               move "y" to ws-e-deleted (e-idx)
+               add 1 to ws-deleted-count
+           end-if.
+
+       400-write-new-table.
+           perform varying e-idx from 1 by 1
+                   until e-idx > ws-entry-count
+               if ws-e-deleted (e-idx) = "n"
+                   move ws-e-class (e-idx)   to new-class
+                   move ws-e-rate (e-idx)    to new-rate
+                   move ws-e-effdate (e-idx) to new-eff-date
+                   write new-reg-rec
+               end-if
+           end-perform.
+
+       end program TableMaint.
