@@ -1,132 +1,507 @@
        identification division.
        program-id. Program1.
 
+       environment division.
+       configuration section.
        Input-output Section.
        file-control.
            Select tablefile assign to "tablefile.txt"
                   Organization is line sequential.
            select transactionfile assign to "transactionfile.txt"
                   Organization is line sequential.
+           select sort-work-file assign to "sortwork.tmp".
+           select sortedfile assign to "sortedfile.txt"
+                  organization is line sequential.
            select outfile assign to "outfile.txt"
                   Organization is line sequential.
-          
-       configuration section.
+           select rejectfile assign to "rejectfile.txt"
+                  organization is line sequential.
+           select glfile assign to "glextract.txt"
+                  organization is line sequential.
+           select restartfile assign to "restart.dat"
+                  organization is line sequential
+                  file status is ws-restart-status.
 
        data division.
        File Section.
-       
+
        FD tablefile.
        01 reg-rec-in.
            05 reg-class-in     pic xx.
-           05 reg-rate-in      pic 9v99.     
-       
+           05 reg-rate-in      pic 9v99.
+           05 reg-eff-date-in  pic 9(8).
+
        FD transactionfile.
        01 trans-rec-in.
            05 trans-class-in   pic 99.
            05 trans-name-in    pic x(20).
            05 trans-weight-in  pic 9(5).
            05 trans-desc-in    pic x(13).
-           
-           
+
+       SD sort-work-file.
+       01 sw-rec.
+           05 sw-class         pic 99.
+           05 sw-name          pic x(20).
+           05 sw-weight        pic 9(5).
+           05 sw-desc          pic x(13).
+
+       FD sortedfile.
+       01 sorted-rec.
+           05 sorted-class     pic 99.
+           05 sorted-name      pic x(20).
+           05 sorted-weight    pic 9(5).
+           05 sorted-desc      pic x(13).
+
        FD outfile.
-       01 output-rec           pic x(49).
-       
+       01 output-rec           pic x(66).
+
+       FD rejectfile.
+       01 reject-out-rec       pic x(80).
+
+       FD glfile.
+       01 gl-out-rec           pic x(16).
+
+       FD restartfile.
+       01 restart-out-rec.
+           05 restart-out-seq          pic 9(7).
+           05 restart-out-page-num     pic 9(3).
+           05 restart-out-line-count   pic 9(3).
+           05 restart-out-total-fee    pic 9(7)v99.
+           05 restart-out-total-count  pic 9(5).
+           05 restart-out-class        pic xx.
+           05 restart-out-class-fee    pic 9(7)v99.
+           05 restart-out-class-count  pic 9(5).
+           05 restart-out-first-detail pic x.
+           05 restart-out-run-date     pic 9(8).
+
        working-storage section.
-       
+
        01 EOF              pic x value "n".
-       
-       01 blank-line       pic x(49).
-       
+
+       01 blank-line       pic x(66) value spaces.
+
+       01 ws-run-date      pic 9(8).
+
+       01 ws-page-num             pic 9(3) value 1.
+       01 ws-line-count           pic 9(3) value 0.
+       01 ws-max-lines-per-page   pic 9(3) value 60.
+
+       01 ws-total-fee            pic 9(7)v99 value 0.
+       01 ws-total-count          pic 9(5) value 0.
+
+       01 ws-class-total-fee      pic 9(7)v99 value 0.
+       01 ws-class-total-count    pic 9(5) value 0.
+       01 ws-current-class        pic xx value spaces.
+       01 ws-first-detail         pic x value "y".
+
+       01 ws-fee-amt              pic 9(7)v99 value 0.
+
+       01 ws-checkpoint-interval  pic 9(3) value 1.
+       01 ws-since-checkpoint     pic 9(3) value 0.
+       01 ws-restarting           pic x value "n".
+       01 ws-restart-seq          pic 9(7) value 0.
+       01 ws-sorted-seq           pic 9(7) value 0.
+       01 ws-restart-status       pic xx.
+
+       01 ws-table-max            pic 9(3) value 50.
+       01 ws-raw-table-max        pic 9(3) value 200.
+       01 ws-raw-count            pic 9(3) value 0.
+       01 ws-table-overflow       pic x value "n".
+       01 ws-table-count          pic 9(3) value 0.
+       01 ws-found-idx            pic 9(3) value 0.
+
+       01 more-recs        pic xxx value "yes".
+
+       01 ws-raw-table.
+           05 ws-raw-entry occurs 200 times indexed by r-idx.
+               10 ws-raw-class    pic xx.
+               10 ws-raw-rate     pic 9v99.
+               10 ws-raw-effdate  pic 9(8).
+
+       01 ws-reg-table.
+           05 reg-table occurs 1 to 50 times depending on ws-table-count
+              indexed by t-idx.
+               10 rt-veh-class pic xx.
+               10 rt-reg-rate  pic 9v99.
+               10 rt-eff-date  pic 9(8).
+
+       01 ws-valid-flag           pic x value "y".
+       01 ws-reject-reason        pic x(30) value spaces.
+
+       01 ws-salvage-flag         pic x value "n".
+       01 ws-tally-ct             pic 9(3) value 0.
+       01 ws-surcharge-amt        pic 99v99 value 25.00.
+       01 ws-max-weight           pic 9(5) value 80000.
+
        01 header-1.
-           05 filler       pic x(15) value space.
-           05 filler       pic x(19) value 'REGISTRATION REPORT'.
-           05 filler       pic x(15) value space.
-           
+           05 filler       pic x(15) value spaces.
+           05 filler       pic x(19) value "REGISTRATION REPORT".
+           05 filler       pic x(11) value spaces.
+           05 filler       pic x(5)  value "PAGE ".
+           05 hdr-page-num pic zz9.
+           05 filler       pic x(10) value spaces.
+
        01 header-2.
-           05 filler       pic x(7) value 'VEHICLE'.
-           05 filler       pic x(42) value spaces.
-           
+           05 filler       pic x(7) value "VEHICLE".
+           05 filler       pic x(56) value spaces.
+
        01 header-3.
            05 filler       pic x(1) value space.
-           05 filler       pic x(5) value 'CLASS'.
-           05 filler       pic x(12) value spaces.
-           05 filler       pic x(4) value 'NAME'.
-           05 filler       pic x(10) value spaces.
-           05 filler       pic x(6) value 'WEIGHT'.
-           05 filler       pic x(6) value spaces.
-           05 filler       pic x(3) value 'FEE'.
-           05 filler       pic x(3) value spaces.
-           
+           05 filler       pic x(5) value "CLASS".
+           05 filler       pic x(13) value spaces.
+           05 filler       pic x(4) value "NAME".
+           05 filler       pic x(11) value spaces.
+           05 filler       pic x(6) value "WEIGHT".
+           05 filler       pic x(4) value spaces.
+           05 filler       pic x(3) value "FEE".
+           05 filler       pic x(7) value spaces.
+           05 filler       pic x(4) value "DESC".
+           05 filler       pic x(5) value spaces.
+
        01 detail-line.
            05 filler       pic x(3) value spaces.
            05 class-out    pic x(2).
-           05 filler       pic x(5) value spaces.
+           05 filler       pic x(3) value spaces.
            05 name-out     pic x(20).
            05 filler       pic x(2) value spaces.
            05 weight-out   pic zz,zzz.
            05 filler       pic xx value spaces.
-           05 fee-out      pic $zz,zzz.99.
-       
-       01 ws-reg-table.
-           05 reg-table occurs 15 times indexed by t-idx.
-                10 rt-veh-class pic xx.
-                10 rt-reg-rate  pic 9v99.
-       
-       01 ws-reg-rate      pic 9v99.
-       
-       01 more-recs        pic xxx value "yes".
-                
+           05 fee-out      pic $z,zzz,zzz.99.
+           05 filler       pic xx value spaces.
+           05 desc-out     pic x(13).
+
+       01 reject-line.
+           05 filler       pic x(2) value spaces.
+           05 rl-name      pic x(20).
+           05 filler       pic x(2) value spaces.
+           05 rl-class     pic x(2).
+           05 filler       pic x(2) value spaces.
+           05 rl-weight    pic z(4)9.
+           05 filler       pic x(2) value spaces.
+           05 rl-reason    pic x(30).
+
+       01 subtotal-line.
+           05 filler       pic x(3)  value spaces.
+           05 filler       pic x(6)  value "CLASS ".
+           05 sl-class     pic xx.
+           05 filler       pic x(3)  value spaces.
+           05 filler       pic x(10) value "SUBTOTAL: ".
+           05 sl-count     pic zzzz9.
+           05 filler       pic x(1)  value space.
+           05 filler       pic x(9)  value "VEHICLES,".
+           05 filler       pic x(1)  value space.
+           05 sl-fee       pic $z,zzz,zzz.99.
+           05 filler       pic x(3)  value spaces.
+
+       01 trailer-line.
+           05 filler       pic x(3)  value spaces.
+           05 filler       pic x(15) value "TOTAL VEHICLES:".
+           05 filler       pic x(1)  value space.
+           05 tl-count     pic zzzz9.
+           05 filler       pic x(3)  value spaces.
+           05 filler       pic x(11) value "TOTAL FEES:".
+           05 filler       pic x(1)  value space.
+           05 tl-fee       pic $z,zzz,zzz.99.
+
+       01 gl-line.
+           05 gl-class     pic xx.
+           05 gl-count     pic 9(5).
+           05 gl-fee       pic 9(7)v99.
+
        procedure division.
 
-       
+
        100-main.
-           open input tablefile, transactionfile.
-           open output outfile.
-           
-           perform 400-header.
-           
+           perform 160-get-run-date.
+           perform 175-check-restart.
+           perform 150-open-files.
+           open output restartfile.
            perform 200-init-table.
-       
+           perform 225-sort-transactions.
+           open input sortedfile.
+           if ws-restarting = "n"
+               perform 400-header
+           end-if.
+
            perform until eof = "y"
-           read transactionfile
+           read sortedfile
            at end move "y" to EOF
-           Not at end perform 300-vehic-reg
-                  write output-rec from detail-line
+           Not at end perform 260-handle-record
            end-read
            end-perform.
-           close tablefile, transactionfile, outfile. 
+
+           if ws-first-detail = "n"
+               perform 350-class-break
+           end-if.
+
+           perform 500-trailer.
+
+           close sortedfile.
+           close restartfile.
+           open output restartfile.
+           close restartfile.
+           close tablefile, outfile, rejectfile, glfile.
            stop run.
-           
+
+       150-open-files.
+           open input tablefile.
+           if ws-restarting = "y"
+               open extend outfile
+               open extend rejectfile
+               open extend glfile
+           else
+               open output outfile
+               open output rejectfile
+               open output glfile
+           end-if.
+
+       160-get-run-date.
+           move function current-date(1:8) to ws-run-date.
+
+       175-check-restart.
+           move "n" to ws-restarting.
+           move 0 to ws-restart-seq.
+           open input restartfile.
+           if ws-restart-status = "00"
+               perform until 1 = 2
+                   read restartfile
+                       at end exit perform
+                       not at end
+                           move restart-out-seq to ws-restart-seq
+                           move restart-out-page-num to ws-page-num
+                           move restart-out-line-count
+                               to ws-line-count
+                           move restart-out-total-fee
+                               to ws-total-fee
+                           move restart-out-total-count
+                               to ws-total-count
+                           move restart-out-class
+                               to ws-current-class
+                           move restart-out-class-fee
+                               to ws-class-total-fee
+                           move restart-out-class-count
+                               to ws-class-total-count
+                           move restart-out-first-detail
+                               to ws-first-detail
+                           move restart-out-run-date to ws-run-date
+                           move "y" to ws-restarting
+                   end-read
+               end-perform
+               close restartfile
+           end-if.
+
        200-init-table.
-           perform varying t-idx from 1 by 1 until t-idx > 15 or more-recs = "no"
+           move 0 to ws-raw-count.
+           move "n" to ws-table-overflow.
+           perform until more-recs = "no"
            read tablefile
            at end move "no" to more-recs
-           not at end 
-           move reg-class-in to rt-veh-class (t-idx)
-           move reg-rate-in to rt-reg-rate (t-idx).
-         
-           
+           not at end
+               if ws-raw-count >= ws-raw-table-max
+                   if ws-table-overflow = "n"
+                       display "WARNING: tablefile.txt has more rows"
+                       display "than the table can hold; extras skipped"
+                       move "y" to ws-table-overflow
+                   end-if
+               else
+                   add 1 to ws-raw-count
+                   move reg-class-in    to ws-raw-class (ws-raw-count)
+                   move reg-rate-in     to ws-raw-rate (ws-raw-count)
+                   move reg-eff-date-in to ws-raw-effdate (ws-raw-count)
+               end-if
+           end-read
+           end-perform.
+           perform 210-build-effective-table.
+
+       210-build-effective-table.
+           move 0 to ws-table-count.
+           perform varying r-idx from 1 by 1 until r-idx > ws-raw-count
+               if ws-raw-effdate (r-idx) <= ws-run-date
+                   perform 220-apply-rate-entry
+               end-if
+           end-perform.
+
+       220-apply-rate-entry.
+           move 0 to ws-found-idx.
+           perform varying t-idx from 1 by 1
+                   until t-idx > ws-table-count
+               if rt-veh-class (t-idx) = ws-raw-class (r-idx)
+                   set ws-found-idx to t-idx
+               end-if
+           end-perform.
+           if ws-found-idx = 0
+               if ws-table-count >= ws-table-max
+                   display "WARNING: rate table is full; class "
+                       ws-raw-class (r-idx) " not loaded"
+               else
+                   add 1 to ws-table-count
+                   set t-idx to ws-table-count
+                   move ws-raw-class (r-idx)   to rt-veh-class (t-idx)
+                   move ws-raw-rate (r-idx)    to rt-reg-rate (t-idx)
+                   move ws-raw-effdate (r-idx) to rt-eff-date (t-idx)
+               end-if
+           else
+               set t-idx to ws-found-idx
+               if ws-raw-effdate (r-idx) > rt-eff-date (t-idx)
+                   move ws-raw-rate (r-idx)    to rt-reg-rate (t-idx)
+                   move ws-raw-effdate (r-idx) to rt-eff-date (t-idx)
+               end-if
+           end-if.
+
+       225-sort-transactions.
+           sort sort-work-file
+               on ascending key sw-class sw-name
+               using transactionfile
+               giving sortedfile.
+
+       260-handle-record.
+           add 1 to ws-sorted-seq.
+           if ws-restarting = "y" and ws-sorted-seq <= ws-restart-seq
+               continue
+           else
+               move sorted-class  to trans-class-in
+               move sorted-name   to trans-name-in
+               move sorted-weight to trans-weight-in
+               move sorted-desc   to trans-desc-in
+               perform 275-validate-trans
+               if ws-valid-flag = "y"
+                   perform 300-vehic-reg
+               end-if
+               perform 375-checkpoint
+           end-if.
+
+       275-validate-trans.
+           move "y" to ws-valid-flag.
+           move spaces to ws-reject-reason.
+           if trans-class-in is not numeric or trans-class-in = 0
+               move "n" to ws-valid-flag
+               move "INVALID CLASS FORMAT" to ws-reject-reason
+           else
+               if trans-weight-in is not numeric or trans-weight-in = 0
+                  or trans-weight-in > ws-max-weight
+                   move "n" to ws-valid-flag
+                   move "INVALID WEIGHT" to ws-reject-reason
+               end-if
+           end-if.
+           if ws-valid-flag = "n"
+               perform 325-write-reject-record
+           end-if.
+
        300-vehic-reg.
            set t-idx to 1.
            search reg-table
-           when rt-veh-class (t-idx) = trans-class-in 
-               move trans-class-in to class-out
-               move trans-name-in to name-out
-               move trans-weight-in to weight-out
-               Compute fee-out = rt-reg-rate (t-idx) * trans-weight-in. 
-           
-        
-               
-       
-       
+           at end
+               move "CLASS NOT FOUND" to ws-reject-reason
+               perform 325-write-reject-record
+           when rt-veh-class (t-idx) = trans-class-in
+               perform 330-post-registration
+           end-search.
+
+       325-write-reject-record.
+           move trans-name-in    to rl-name.
+           move trans-class-in   to rl-class.
+           move trans-weight-in  to rl-weight.
+           move ws-reject-reason to rl-reason.
+           write reject-out-rec from reject-line.
+
+       330-post-registration.
+           if ws-first-detail = "y"
+               move trans-class-in to ws-current-class
+               move "n" to ws-first-detail
+           else
+               if trans-class-in not = ws-current-class
+                   perform 350-class-break
+                   move trans-class-in to ws-current-class
+               end-if
+           end-if.
+           perform 340-check-salvage.
+           if ws-salvage-flag = "y"
+               compute ws-fee-amt rounded =
+                   (rt-reg-rate (t-idx) * trans-weight-in)
+                   + ws-surcharge-amt
+           else
+               compute ws-fee-amt rounded =
+                   rt-reg-rate (t-idx) * trans-weight-in
+           end-if.
+           move trans-class-in  to class-out.
+           move trans-name-in   to name-out.
+           move trans-weight-in to weight-out.
+           move trans-desc-in   to desc-out.
+           move ws-fee-amt      to fee-out.
+           perform 450-print-headers-if-needed.
+           write output-rec from detail-line.
+           add 1 to ws-line-count.
+           add 1 to ws-total-count.
+           add 1 to ws-class-total-count.
+           add ws-fee-amt to ws-total-fee.
+           add ws-fee-amt to ws-class-total-fee.
+
+       340-check-salvage.
+           move 0 to ws-tally-ct.
+           inspect trans-desc-in tallying ws-tally-ct for all "SALVAGE".
+           if ws-tally-ct = 0
+               inspect trans-desc-in
+                   tallying ws-tally-ct for all "REBUILT"
+           end-if.
+           if ws-tally-ct > 0
+               move "y" to ws-salvage-flag
+           else
+               move "n" to ws-salvage-flag
+           end-if.
+
+       350-class-break.
+           move ws-current-class     to sl-class.
+           move ws-class-total-count to sl-count.
+           move ws-class-total-fee   to sl-fee.
+           move ws-current-class     to gl-class.
+           move ws-class-total-count to gl-count.
+           move ws-class-total-fee   to gl-fee.
+           perform 450-print-headers-if-needed.
+           write output-rec from subtotal-line.
+           add 1 to ws-line-count.
+           write gl-out-rec from gl-line.
+           move 0 to ws-class-total-count.
+           move 0 to ws-class-total-fee.
+
+       375-checkpoint.
+           add 1 to ws-since-checkpoint.
+           if ws-since-checkpoint >= ws-checkpoint-interval
+               move 0 to ws-since-checkpoint
+               perform 380-write-checkpoint-file
+           end-if.
+
+       380-write-checkpoint-file.
+           move ws-sorted-seq         to restart-out-seq.
+           move ws-page-num           to restart-out-page-num.
+           move ws-line-count         to restart-out-line-count.
+           move ws-total-fee          to restart-out-total-fee.
+           move ws-total-count        to restart-out-total-count.
+           move ws-current-class      to restart-out-class.
+           move ws-class-total-fee    to restart-out-class-fee.
+           move ws-class-total-count  to restart-out-class-count.
+           move ws-first-detail       to restart-out-first-detail.
+           move ws-run-date           to restart-out-run-date.
+           write restart-out-rec.
+
        400-header.
+           move ws-page-num to hdr-page-num.
            write output-rec from header-1
            write output-rec from blank-line
            write output-rec from header-2
            write output-rec from header-3
            write output-rec from blank-line.
-           
 
-        
+       450-print-headers-if-needed.
+           if ws-line-count >= ws-max-lines-per-page
+               add 1 to ws-page-num
+               move 0 to ws-line-count
+               perform 400-header
+           end-if.
+
+       500-trailer.
+           move ws-total-count to tl-count.
+           move ws-total-fee   to tl-fee.
+           write output-rec from trailer-line.
+
 
-       end program Program1.
\ No newline at end of file
+       end program Program1.
